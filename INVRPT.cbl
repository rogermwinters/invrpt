@@ -10,26 +10,124 @@
 
             SELECT INVENT-OUTPUT-FILE ASSIGN TO 'INVOUT'.
 
+            SELECT INVENT-EXCEPTION-FILE ASSIGN TO 'INVEXCP'.
+
+            SELECT SUPPLIER-MASTER-FILE ASSIGN TO 'SUPMAST'
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS SUPPLIER-NUM-MAST.
+
+            SELECT CHECKPOINT-FILE ASSIGN TO 'INVCKPT'
+                FILE STATUS IS CKPT-FILE-STATUS-WS.
+
+            SELECT CONTROL-CARD-FILE ASSIGN TO 'INVCTL'
+                FILE STATUS IS CTL-FILE-STATUS-WS.
+
+            SELECT EXTRACT-OUTPUT-FILE ASSIGN TO 'INVEXTR'.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INVENT-INPUT-FILE RECORDING MODE IS F.
        01  FILLER                  PIC X(80).
 
        FD  INVENT-OUTPUT-FILE RECORDING MODE IS F.
-       01  PRINT-A-SINGLE-LINE     PIC X(132).
+       01  PRINT-A-SINGLE-LINE     PIC X(150).
+
+       FD  INVENT-EXCEPTION-FILE RECORDING MODE IS F.
+       01  EXCEPTION-PRINT-LINE    PIC X(132).
+
+       FD  SUPPLIER-MASTER-FILE.
+       01  SUPPLIER-MASTER-RECORD.
+           05  SUPPLIER-NUM-MAST       PIC X(5).
+           05  SUPPLIER-NAME-MAST      PIC X(23).
+
+       FD  CHECKPOINT-FILE RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RECORD-COUNT       PIC 9(6).
+           05  CKPT-TOTAL-RECORDS      PIC 999.
+           05  CKPT-TOTAL-DOLLARS      PIC S9(8)V99.
+           05  CKPT-BATCH-NUM          PIC XX.
+           05  CKPT-BATCH-RECORDS      PIC 9(5).
+           05  CKPT-BATCH-DOLLARS      PIC S9(8)V99.
+           05  CKPT-STORE-NUM          PIC XXX.
+           05  CKPT-STORE-RECORDS      PIC 9(5).
+           05  CKPT-STORE-DOLLARS      PIC S9(8)V99.
+           05  CKPT-TOTAL-EXCEPTIONS   PIC 999.
+           05  CKPT-RUN-MODE           PIC X.
+           05  FILLER                  PIC X(19).
+
+       FD  CONTROL-CARD-FILE RECORDING MODE IS F.
+       01  CONTROL-CARD-RECORD.
+           05  CTL-LINES-PER-PAGE      PIC 99.
+           05  CTL-REPORT-TITLE        PIC X(35).
+           05  CTL-DATE-FROM           PIC X(8).
+           05  CTL-DATE-TO             PIC X(8).
+           05  CTL-CHECKPOINT-INTERVAL PIC 9(5).
+           05  CTL-RUN-MODE            PIC X.
+           05  FILLER                  PIC X(21).
+
+       FD  EXTRACT-OUTPUT-FILE RECORDING MODE IS F.
+       01  EXTRACT-PRINT-LINE       PIC X(50).
 
        WORKING-STORAGE SECTION.
        01  WORKING-VARIABLES.
            05  EOF-INVENT-WS               PIC X(3)        VALUE 'NO'.
            05  TOTAL-RECORDS-WS            PIC 999         VALUE ZERO.
            05  TOTAL-DOLLARS-WS            PIC S9(8)V99    VALUE ZERO.
+           05  TOTAL-EXCEPTIONS-WS         PIC 999         VALUE ZERO.
            05  NUMBER-LINES-PER-PAGE-WS    PIC 99          VALUE ZERO.
+           05  FIRST-RECORD-WS             PIC X(3)        VALUE 'YES'.
+           05  STORE-BREAK-WS              PIC XXX         VALUE SPACES.
+           05  STORE-RECORDS-WS            PIC 9(5)        VALUE ZERO.
+           05  STORE-DOLLARS-WS            PIC S9(8)V99    VALUE ZERO.
+
+           05  CKPT-FILE-STATUS-WS         PIC XX          VALUE ZERO.
+           05  CTL-FILE-STATUS-WS          PIC XX          VALUE ZERO.
+           05  EOF-CKPT-WS                 PIC X(3)        VALUE 'NO'.
+           05  CKPT-RECORD-FOUND-WS        PIC X(3)        VALUE 'NO'.
+           05  RESTART-IND-WS              PIC X(3)        VALUE 'NO'.
+           05  RECORDS-READ-WS             PIC 9(6)        VALUE ZERO.
+           05  SKIP-COUNT-WS               PIC 9(6)        VALUE ZERO.
+           05  CHECKPOINT-INTERVAL-WS      PIC 9(5)        VALUE 00100.
+           05  CKPT-QUOTIENT-WS            PIC 9(6)        VALUE ZERO.
+           05  CKPT-REMAINDER-WS           PIC 9(6)        VALUE ZERO.
+           05  HOLD-CHECKPOINT-WS          PIC X(77)       VALUE SPACES.
+
+           05  LINES-PER-PAGE-WS           PIC 99          VALUE 15.
+           05  DATE-FROM-WS                PIC X(8)        VALUE SPACES.
+           05  DATE-TO-WS                  PIC X(8)        VALUE SPACES.
+           05  CMP-FROM-WS                 PIC X(8)        VALUE SPACES.
+           05  CMP-TO-WS                   PIC X(8)        VALUE SPACES.
+           05  CMP-DATE-WS                 PIC X(8)        VALUE SPACES.
+           05  DATE-IN-RANGE-WS            PIC X(3)        VALUE 'YES'.
+
+           05  RUN-MODE-WS                 PIC X           VALUE 'D'.
+           05  ACCT-FOUND-WS               PIC X(3)        VALUE 'NO'.
+           05  ACCT-TABLE-FULL-WS          PIC X(3)        VALUE 'NO'.
+
+           05  BATCH-BREAK-WS              PIC XX          VALUE SPACES.
+           05  BATCH-RECORDS-WS            PIC 9(5)        VALUE ZERO.
+           05  BATCH-DOLLARS-WS            PIC S9(8)V99    VALUE ZERO.
+
+           05  DATE-VALID-WS               PIC X(3)        VALUE 'YES'.
+           05  DATE-MM-NUM-WS              PIC 99          VALUE ZERO.
+           05  DATE-DD-NUM-WS              PIC 99          VALUE ZERO.
+           05  DATE-YYYY-NUM-WS            PIC 9999        VALUE ZERO.
+           05  DATE-MAX-DAY-WS             PIC 99          VALUE ZERO.
 
            05  HOLD-DATE-WS.
                10  HOLD-YR-WS          PIC XXXX.
                10  HOLD-MO-WS          PIC XX.
                10  HOLD-DY-WS          PIC XX.
 
+       01  ACCOUNT-SUMMARY-TABLE.
+           05  ACCOUNT-SUMMARY-COUNT-WS    PIC 9(3)        VALUE ZERO.
+           05  ACCOUNT-SUMMARY-ENTRY OCCURS 200 TIMES
+                           INDEXED BY ACCT-IDX-WS.
+               10  ACCT-SUM-ACC-NUM-WS     PIC X(4).
+               10  ACCT-SUM-RECORDS-WS     PIC 9(5).
+               10  ACCT-SUM-DOLLARS-WS     PIC S9(8)V99.
+
        01  INVENT-INPUT-RECORD.
            05  REC-TYPE-IN         PIC X.
            05  BATCH-NUM-IN        PIC XX.
@@ -39,10 +137,21 @@
            05  ACC-NUM-IN          PIC X(4).
            05  STORE-NUM-IN        PIC XXX.
            05  DATE-IN             PIC X(8).
-           05  FILLER              PIC X(12).
+           05  DATE-IN-R REDEFINES DATE-IN.
+               10  DATE-MM-IN          PIC XX.
+               10  DATE-DD-IN          PIC XX.
+               10  DATE-YYYY-IN        PIC X(4).
+           05  PO-NUM-IN           PIC X(12).
            05  AMOUNT-IN           PIC S9(6)V99.
            05  SUPPLIER-NAME-IN    PIC X(23).
 
+       01  BATCH-TRAILER-RECORD REDEFINES INVENT-INPUT-RECORD.
+           05  TRAILER-REC-TYPE        PIC X.
+           05  TRAILER-BATCH-NUM       PIC XX.
+           05  TRAILER-RECORD-COUNT    PIC 9(5).
+           05  TRAILER-AMOUNT-TOTAL    PIC S9(8)V99.
+           05  FILLER                  PIC X(62).
+
        01  DETAILED-OUTPUT-LINE-SETUP.
            05  REC-TYPE-OUT        PIC X.
            05  FILLER              PIC X(10)      VALUE SPACE.
@@ -63,6 +172,107 @@
            05  SUPPLIER-NUM-OUT    PIC X(5).
            05  FILLER              PIC X(7)       VALUE SPACE.
            05  SUPPLIER-NAME-OUT   PIC X(23).
+           05  FILLER              PIC X(3)       VALUE SPACE.
+           05  PO-NUM-OUT          PIC X(12).
+
+       01  EXCEPTION-LINE-SETUP.
+           05  FILLER              PIC X(5)       VALUE SPACE.
+           05  FILLER              PIC X(31)      VALUE
+                               '*** INVALID REC-TYPE VALUE OF '.
+           05  EXCEPTION-REC-TYPE-OUT  PIC X.
+           05  FILLER              PIC X(11)      VALUE ' ON VOUCHER'.
+           05  FILLER              PIC X          VALUE SPACE.
+           05  EXCEPTION-VOUCHER-OUT   PIC X(6).
+           05  FILLER              PIC X(9)       VALUE ' IN BATCH'.
+           05  FILLER              PIC X          VALUE SPACE.
+           05  EXCEPTION-BATCH-OUT     PIC XX.
+           05  FILLER              PIC X(5)       VALUE ' ***'.
+
+       01  DATE-EXCEPTION-LINE-SETUP.
+           05  FILLER              PIC X(5)       VALUE SPACE.
+           05  FILLER              PIC X(21)      VALUE
+                               '*** INVALID DATE OF '.
+           05  DATE-EXC-DATE-OUT   PIC X(8).
+           05  FILLER              PIC X(11)      VALUE ' ON VOUCHER'.
+           05  FILLER              PIC X          VALUE SPACE.
+           05  DATE-EXC-VOUCHER-OUT PIC X(6).
+           05  FILLER              PIC X(4)       VALUE ' ***'.
+
+       01  BATCH-EXCEPTION-LINE-SETUP.
+           05  FILLER              PIC X(5)       VALUE SPACE.
+           05  FILLER              PIC X(10)      VALUE '*** BATCH '.
+           05  BATCH-EXC-BATCH-OUT PIC XX.
+           05  FILLER              PIC X(16)      VALUE
+                               ' OUT OF BALANCE'.
+           05  FILLER              PIC X(2)       VALUE SPACE.
+           05  FILLER              PIC X(19)      VALUE
+                               'RECORDS EXP/ACT:  '.
+           05  BATCH-EXC-EXP-RECORDS-OUT  PIC ZZZZ9.
+           05  FILLER              PIC X          VALUE '/'.
+           05  BATCH-EXC-ACT-RECORDS-OUT  PIC ZZZZ9.
+           05  FILLER              PIC X(2)       VALUE SPACE.
+           05  FILLER              PIC X(16)      VALUE
+                               'AMOUNT EXP/ACT: '.
+           05  BATCH-EXC-EXP-DOLLARS-OUT  PIC $$$$,$$$,$$9.99BCR.
+           05  FILLER              PIC X          VALUE '/'.
+           05  BATCH-EXC-ACT-DOLLARS-OUT  PIC $$$$,$$$,$$9.99BCR.
+           05  FILLER              PIC X(4)       VALUE ' ***'.
+
+       01  EXTRACT-LINE-SETUP.
+           05  EXTRACT-AMOUNT-OUT       PIC -9(6).99.
+           05  FILLER                   PIC X          VALUE ','.
+           05  EXTRACT-ACC-NUM-OUT      PIC X(4).
+           05  FILLER                   PIC X          VALUE ','.
+           05  EXTRACT-INVOICE-NUM-OUT  PIC X(8).
+           05  FILLER                   PIC X          VALUE ','.
+           05  EXTRACT-VOUCHER-NUM-OUT  PIC X(6).
+           05  FILLER                   PIC X          VALUE ','.
+           05  EXTRACT-STORE-NUM-OUT    PIC XXX.
+           05  FILLER                   PIC X          VALUE ','.
+           05  EXTRACT-SUPPLIER-NUM-OUT PIC X(5).
+
+       01  SUPPLIER-XREF-LINE-SETUP.
+           05  FILLER              PIC X(5)       VALUE SPACE.
+           05  FILLER              PIC X(4)       VALUE '*** '.
+           05  SUPPLIER-XREF-MSG-OUT   PIC X(23).
+           05  FILLER              PIC X          VALUE SPACE.
+           05  FILLER              PIC X(9)       VALUE 'SUPPLIER '.
+           05  SUPPLIER-XREF-SUPPLIER-OUT  PIC X(5).
+           05  FILLER              PIC X(11)      VALUE ' ON VOUCHER'.
+           05  FILLER              PIC X          VALUE SPACE.
+           05  SUPPLIER-XREF-VOUCHER-OUT   PIC X(6).
+           05  FILLER              PIC X(4)       VALUE ' ***'.
+
+       01  STORE-SUBTOTAL-LINE-SETUP.
+           05  FILLER              PIC X(5)       VALUE SPACE.
+           05  FILLER              PIC X(6)       VALUE 'STORE'.
+           05  STORE-SUBTOTAL-STORE-OUT   PIC XXX.
+           05  FILLER              PIC X(4)       VALUE SPACE.
+           05  FILLER              PIC X(20)      VALUE
+                               'RECORD COUNT:'.
+           05  STORE-SUBTOTAL-RECORDS-OUT PIC ZZZZ9.
+           05  FILLER              PIC X(5)       VALUE SPACE.
+           05  FILLER              PIC X(19)      VALUE
+                               'NET DOLLAR AMOUNT:'.
+           05  STORE-SUBTOTAL-DOLLARS-OUT PIC $$$$,$$$,$$9.99BCR.
+
+       01  ACCOUNT-SUMMARY-LINE-SETUP.
+           05  FILLER              PIC X(5)       VALUE SPACE.
+           05  FILLER              PIC X(8)       VALUE 'ACCOUNT'.
+           05  ACCT-SUMMARY-ACC-OUT       PIC X(4).
+           05  FILLER              PIC X(4)       VALUE SPACE.
+           05  FILLER              PIC X(20)      VALUE
+                               'RECORD COUNT:'.
+           05  ACCT-SUMMARY-RECORDS-OUT PIC ZZZ9.
+           05  FILLER              PIC X(5)       VALUE SPACE.
+           05  FILLER              PIC X(19)      VALUE
+                               'NET DOLLAR AMOUNT:'.
+           05  ACCT-SUMMARY-DOLLARS-OUT PIC $$$$,$$$,$$9.99BCR.
+
+       01  ACCOUNT-TABLE-FULL-LINE-SETUP.
+           05  FILLER              PIC X(5)       VALUE SPACE.
+           05  FILLER              PIC X(56)      VALUE
+             '*** ACCOUNT SUMMARY TABLE FULL - ACCOUNT NOT TOTALED ***'.
 
        01  TOTAL-RECORDS-LINE-SETUP.
            05  FILLER              PIC X(5)       VALUE SPACE.
@@ -76,6 +286,12 @@
                                'TOTAL NET DOLLAR AMOUNT IS:'.
            05  TOTAL-DOLLARS-OUT        PIC $$$$,$$$,$$9.99BCR.
 
+       01  TOTAL-EXCEPTIONS-LINE-SETUP.
+           05  FILLER              PIC X(5)       VALUE SPACE.
+           05  FILLER              PIC X(35)      VALUE
+                               'NUMBER OF RECORDS REJECTED IS:'.
+           05  TOTAL-EXCEPTIONS-OUT PIC ZZZ9.
+
        01  REPORT-HEADER.
            05  FILLER              PIC X(10)      VALUE 'RUN DATE: '.
            05  HEADER-MO-OUT       PIC 99.
@@ -84,7 +300,7 @@
            05                      PIC X          VALUE '/'.
            05  HEADER-YR-OUT       PIC 9999.
            05  FILLER              PIC X(10)      VALUE SPACE.
-           05  FILLER              PIC X(35)       VALUE
+           05  REPORT-TITLE-OUT    PIC X(35)      VALUE
                                'INVENTORY REPORT FOR ROGER WINTERS'.
 
        01  COLUMN-HEADER1.
@@ -107,6 +323,8 @@
            05                      PIC X(8)       VALUE 'SUPPLIER'.
            05                      PIC X(4)       VALUE SPACE.
            05                      PIC X(8)       VALUE 'SUPPLIER'.
+           05                      PIC X(18)      VALUE SPACE.
+           05                      PIC X(2)       VALUE 'PO'.
 
        01  COLUMN-HEADER2.
            05                      PIC X(4)       VALUE 'TYPE'.
@@ -128,6 +346,8 @@
            05                      PIC X(6)       VALUE 'NUMBER'.
            05                      PIC X(6)       VALUE SPACE.
            05                      PIC X(4)       VALUE 'NAME'.
+           05                      PIC X(22)      VALUE SPACE.
+           05                      PIC X(6)       VALUE 'NUMBER'.
 
 
        PROCEDURE DIVISION.
@@ -139,8 +359,22 @@
            STOP RUN.
 
        200-OPEN.
+           PERFORM 205-READ-CONTROL-CARD
+           PERFORM 210-OPEN-CHECKPOINT-FILE
+
            OPEN INPUT INVENT-INPUT-FILE
-               OUTPUT INVENT-OUTPUT-FILE
+               INPUT SUPPLIER-MASTER-FILE
+
+           IF RESTART-IND-WS = 'YES'
+               OPEN EXTEND INVENT-OUTPUT-FILE
+                    EXTEND INVENT-EXCEPTION-FILE
+                    EXTEND EXTRACT-OUTPUT-FILE
+           ELSE
+               OPEN OUTPUT INVENT-OUTPUT-FILE
+                    OUTPUT INVENT-EXCEPTION-FILE
+                    OUTPUT EXTRACT-OUTPUT-FILE
+           END-IF
+
            PERFORM 250-READ-RECORD
 
            MOVE FUNCTION CURRENT-DATE TO HOLD-DATE-WS
@@ -151,53 +385,481 @@
 
            PERFORM 500-HEADER.
 
+       205-READ-CONTROL-CARD.
+           MOVE ZERO   TO CTL-LINES-PER-PAGE
+           MOVE SPACES TO CTL-REPORT-TITLE
+           MOVE SPACES TO CTL-DATE-FROM
+           MOVE SPACES TO CTL-DATE-TO
+           MOVE ZERO   TO CTL-CHECKPOINT-INTERVAL
+           MOVE SPACES TO CTL-RUN-MODE
+
+           OPEN INPUT CONTROL-CARD-FILE
+
+           IF CTL-FILE-STATUS-WS NOT = '35'
+               READ CONTROL-CARD-FILE
+                   AT END MOVE ZERO TO CTL-LINES-PER-PAGE
+               END-READ
+               CLOSE CONTROL-CARD-FILE
+           END-IF
+
+           IF CTL-LINES-PER-PAGE > ZERO
+               MOVE CTL-LINES-PER-PAGE TO LINES-PER-PAGE-WS
+           END-IF
+
+           IF CTL-REPORT-TITLE NOT = SPACES
+               MOVE CTL-REPORT-TITLE TO REPORT-TITLE-OUT
+           END-IF
+
+           IF CTL-CHECKPOINT-INTERVAL > ZERO
+               MOVE CTL-CHECKPOINT-INTERVAL TO CHECKPOINT-INTERVAL-WS
+           END-IF
+
+           IF CTL-RUN-MODE = 'S'
+               MOVE 'S' TO RUN-MODE-WS
+           END-IF
+
+           MOVE CTL-DATE-FROM TO DATE-FROM-WS
+           MOVE CTL-DATE-TO   TO DATE-TO-WS
+
+           IF DATE-FROM-WS NOT = SPACES
+               MOVE DATE-FROM-WS(5:4) TO CMP-FROM-WS(1:4)
+               MOVE DATE-FROM-WS(1:2) TO CMP-FROM-WS(5:2)
+               MOVE DATE-FROM-WS(3:2) TO CMP-FROM-WS(7:2)
+           END-IF
+
+           IF DATE-TO-WS NOT = SPACES
+               MOVE DATE-TO-WS(5:4) TO CMP-TO-WS(1:4)
+               MOVE DATE-TO-WS(1:2) TO CMP-TO-WS(5:2)
+               MOVE DATE-TO-WS(3:2) TO CMP-TO-WS(7:2)
+           END-IF.
+
+       210-OPEN-CHECKPOINT-FILE.
+           OPEN INPUT CHECKPOINT-FILE
+
+           IF CKPT-FILE-STATUS-WS = '35'
+               OPEN OUTPUT CHECKPOINT-FILE
+           ELSE
+               PERFORM 215-READ-CHECKPOINT-RECORD
+                   UNTIL EOF-CKPT-WS = 'YES'
+
+               CLOSE CHECKPOINT-FILE
+
+               IF CKPT-RECORD-FOUND-WS = 'YES'
+                   MOVE HOLD-CHECKPOINT-WS TO CHECKPOINT-RECORD
+               END-IF
+
+               IF CKPT-RECORD-FOUND-WS = 'YES'
+                       AND CKPT-RUN-MODE = RUN-MODE-WS
+                   MOVE CKPT-TOTAL-RECORDS TO TOTAL-RECORDS-WS
+                   MOVE CKPT-TOTAL-DOLLARS TO TOTAL-DOLLARS-WS
+                   MOVE CKPT-RECORD-COUNT  TO SKIP-COUNT-WS
+                   MOVE CKPT-BATCH-NUM     TO BATCH-BREAK-WS
+                   MOVE CKPT-BATCH-RECORDS TO BATCH-RECORDS-WS
+                   MOVE CKPT-BATCH-DOLLARS TO BATCH-DOLLARS-WS
+                   MOVE CKPT-STORE-NUM     TO STORE-BREAK-WS
+                   MOVE CKPT-STORE-RECORDS TO STORE-RECORDS-WS
+                   MOVE CKPT-STORE-DOLLARS TO STORE-DOLLARS-WS
+                   MOVE CKPT-TOTAL-EXCEPTIONS TO TOTAL-EXCEPTIONS-WS
+                   MOVE 'YES'              TO RESTART-IND-WS
+
+                   IF STORE-BREAK-WS NOT = SPACES
+                       MOVE 'NO ' TO FIRST-RECORD-WS
+                   END-IF
+
+                   OPEN EXTEND CHECKPOINT-FILE
+               ELSE
+                   OPEN OUTPUT CHECKPOINT-FILE
+               END-IF
+           END-IF.
+
+       215-READ-CHECKPOINT-RECORD.
+           READ CHECKPOINT-FILE
+               AT END MOVE 'YES' TO EOF-CKPT-WS
+           END-READ
+
+           IF EOF-CKPT-WS NOT = 'YES'
+               MOVE CHECKPOINT-RECORD TO HOLD-CHECKPOINT-WS
+               MOVE 'YES' TO CKPT-RECORD-FOUND-WS
+           END-IF.
+
        250-READ-RECORD.
            READ INVENT-INPUT-FILE INTO INVENT-INPUT-RECORD
                AT END MOVE 'YES' TO EOF-INVENT-WS
-           END-READ.
+           END-READ
+
+           IF EOF-INVENT-WS NOT = 'YES'
+               ADD 1 TO RECORDS-READ-WS
+           END-IF.
 
        300-PROCESS.
-           MOVE    REC-TYPE-IN      TO  REC-TYPE-OUT
-           MOVE    DATE-IN          TO  DATE-OUT
-           MOVE    AMOUNT-IN        TO  AMOUNT-OUT
-           MOVE    ACC-NUM-IN       TO  ACC-NUM-OUT
-           MOVE    INVOICE-NUM-IN   TO  INVOICE-NUM-OUT
-           MOVE    BATCH-NUM-IN     TO  BATCH-NUM-OUT
-           MOVE    VOUCHER-NUM-IN   TO  VOUCHER-NUM-OUT
-           MOVE    STORE-NUM-IN     TO  STORE-NUM-OUT
-           MOVE    SUPPLIER-NUM-IN  TO  SUPPLIER-NUM-OUT
-           MOVE    SUPPLIER-NAME-IN TO  SUPPLIER-NAME-OUT
-
-           ADD 1           TO  TOTAL-RECORDS-WS
-           ADD AMOUNT-IN   TO  TOTAL-DOLLARS-WS
-
-           MOVE    DETAILED-OUTPUT-LINE-SETUP TO PRINT-A-SINGLE-LINE
-           WRITE   PRINT-A-SINGLE-LINE AFTER ADVANCING 1 LINE
-
-           ADD 1 TO NUMBER-LINES-PER-PAGE-WS
-
-           IF NUMBER-LINES-PER-PAGE-WS >= 15
-               PERFORM 500-HEADER
+           IF RESTART-IND-WS = 'YES'
+                   AND RECORDS-READ-WS <= SKIP-COUNT-WS
+               CONTINUE
+           ELSE
+               IF REC-TYPE-IN = 'H'
+                   PERFORM 360-BATCH-HEADER
+               ELSE IF REC-TYPE-IN = 'T'
+                   PERFORM 370-BATCH-TRAILER
+               ELSE IF REC-TYPE-IN = '1' OR '2' OR '3' OR '4'
+                   ADD 1           TO  BATCH-RECORDS-WS
+                   ADD AMOUNT-IN   TO  BATCH-DOLLARS-WS
+
+                   PERFORM 320-CHECK-DATE-RANGE
+                   IF DATE-IN-RANGE-WS = 'YES'
+                       IF FIRST-RECORD-WS = 'YES'
+                           MOVE STORE-NUM-IN TO STORE-BREAK-WS
+                           MOVE 'NO ' TO FIRST-RECORD-WS
+                       END-IF
+
+                       IF STORE-NUM-IN NOT = STORE-BREAK-WS
+                           IF RUN-MODE-WS NOT = 'S'
+                               PERFORM 400-STORE-SUBTOTAL
+                           END-IF
+                           MOVE STORE-NUM-IN TO STORE-BREAK-WS
+                       END-IF
+
+                       PERFORM 340-VALIDATE-DATE
+
+                       MOVE  REC-TYPE-IN      TO  REC-TYPE-OUT
+                       IF DATE-VALID-WS = 'YES'
+                           MOVE DATE-IN TO DATE-OUT
+                       ELSE
+                           MOVE SPACES  TO DATE-OUT
+                           PERFORM 348-DATE-EXCEPTION
+                       END-IF
+                       MOVE  AMOUNT-IN        TO  AMOUNT-OUT
+                       MOVE  ACC-NUM-IN       TO  ACC-NUM-OUT
+                       MOVE  INVOICE-NUM-IN   TO  INVOICE-NUM-OUT
+                       MOVE  BATCH-NUM-IN     TO  BATCH-NUM-OUT
+                       MOVE  VOUCHER-NUM-IN   TO  VOUCHER-NUM-OUT
+                       MOVE  STORE-NUM-IN     TO  STORE-NUM-OUT
+                       MOVE  SUPPLIER-NUM-IN  TO  SUPPLIER-NUM-OUT
+                       MOVE  SUPPLIER-NAME-IN TO  SUPPLIER-NAME-OUT
+                       MOVE  PO-NUM-IN        TO  PO-NUM-OUT
+
+                       PERFORM 375-SUPPLIER-XREF
+
+                       ADD 1           TO  TOTAL-RECORDS-WS
+                       ADD AMOUNT-IN   TO  TOTAL-DOLLARS-WS
+                       ADD 1           TO  STORE-RECORDS-WS
+                       ADD AMOUNT-IN   TO  STORE-DOLLARS-WS
+
+                       IF RUN-MODE-WS = 'S'
+                           PERFORM 410-ACCOUNT-SUMMARY-UPDATE
+                       ELSE
+                           MOVE  DETAILED-OUTPUT-LINE-SETUP TO
+                                           PRINT-A-SINGLE-LINE
+                           WRITE PRINT-A-SINGLE-LINE
+                                           AFTER ADVANCING 1 LINE
+
+                           ADD 1 TO NUMBER-LINES-PER-PAGE-WS
+
+                           IF NUMBER-LINES-PER-PAGE-WS >=
+                                           LINES-PER-PAGE-WS
+                               PERFORM 500-HEADER
+                           END-IF
+                       END-IF
+
+                       PERFORM 330-WRITE-EXTRACT
+                   END-IF
+               ELSE
+                   PERFORM 350-REJECT-RECORD
+               END-IF
+               END-IF
+               END-IF
+
+               PERFORM 450-CHECKPOINT-CHECK
            END-IF
 
            PERFORM 250-READ-RECORD.
 
+       330-WRITE-EXTRACT.
+           MOVE    AMOUNT-IN        TO  EXTRACT-AMOUNT-OUT
+           MOVE    ACC-NUM-IN       TO  EXTRACT-ACC-NUM-OUT
+           MOVE    INVOICE-NUM-IN   TO  EXTRACT-INVOICE-NUM-OUT
+           MOVE    VOUCHER-NUM-IN   TO  EXTRACT-VOUCHER-NUM-OUT
+           MOVE    STORE-NUM-IN     TO  EXTRACT-STORE-NUM-OUT
+           MOVE    SUPPLIER-NUM-IN  TO  EXTRACT-SUPPLIER-NUM-OUT
+
+           MOVE    EXTRACT-LINE-SETUP TO EXTRACT-PRINT-LINE
+           WRITE   EXTRACT-PRINT-LINE.
+
+       340-VALIDATE-DATE.
+           MOVE 'YES' TO DATE-VALID-WS
+
+           IF DATE-MM-IN IS NOT NUMERIC
+                   OR DATE-DD-IN IS NOT NUMERIC
+                   OR DATE-YYYY-IN IS NOT NUMERIC
+               MOVE 'NO ' TO DATE-VALID-WS
+           ELSE
+               MOVE DATE-MM-IN   TO DATE-MM-NUM-WS
+               MOVE DATE-DD-IN   TO DATE-DD-NUM-WS
+               MOVE DATE-YYYY-IN TO DATE-YYYY-NUM-WS
+
+               IF DATE-MM-NUM-WS < 1 OR DATE-MM-NUM-WS > 12
+                   MOVE 'NO ' TO DATE-VALID-WS
+               END-IF
+
+               IF DATE-YYYY-NUM-WS < 1900 OR DATE-YYYY-NUM-WS > 2099
+                   MOVE 'NO ' TO DATE-VALID-WS
+               END-IF
+
+               IF DATE-VALID-WS = 'YES'
+                   PERFORM 345-VALIDATE-DAY
+               END-IF
+           END-IF.
+
+       345-VALIDATE-DAY.
+           MOVE 31 TO DATE-MAX-DAY-WS
+
+           IF DATE-MM-NUM-WS = 4 OR 6 OR 9 OR 11
+               MOVE 30 TO DATE-MAX-DAY-WS
+           END-IF
+
+           IF DATE-MM-NUM-WS = 2
+               MOVE 28 TO DATE-MAX-DAY-WS
+               IF FUNCTION MOD(DATE-YYYY-NUM-WS, 4) = 0
+                       AND (FUNCTION MOD(DATE-YYYY-NUM-WS, 100) NOT = 0
+                       OR FUNCTION MOD(DATE-YYYY-NUM-WS, 400) = 0)
+                   MOVE 29 TO DATE-MAX-DAY-WS
+               END-IF
+           END-IF
+
+           IF DATE-DD-NUM-WS < 1 OR DATE-DD-NUM-WS > DATE-MAX-DAY-WS
+               MOVE 'NO ' TO DATE-VALID-WS
+           END-IF.
+
+       348-DATE-EXCEPTION.
+           ADD     1                TO  TOTAL-EXCEPTIONS-WS
+
+           MOVE    DATE-IN          TO  DATE-EXC-DATE-OUT
+           MOVE    VOUCHER-NUM-IN   TO  DATE-EXC-VOUCHER-OUT
+
+           MOVE    DATE-EXCEPTION-LINE-SETUP TO EXCEPTION-PRINT-LINE
+           WRITE   EXCEPTION-PRINT-LINE AFTER ADVANCING 1 LINE.
+
+       360-BATCH-HEADER.
+           PERFORM 395-CHECK-OPEN-BATCH
+
+           MOVE    BATCH-NUM-IN     TO  BATCH-BREAK-WS
+           MOVE    ZERO             TO  BATCH-RECORDS-WS
+           MOVE    ZERO             TO  BATCH-DOLLARS-WS.
+
+       370-BATCH-TRAILER.
+           IF TRAILER-RECORD-COUNT NOT = BATCH-RECORDS-WS
+                   OR TRAILER-AMOUNT-TOTAL NOT = BATCH-DOLLARS-WS
+               ADD     1                    TO  TOTAL-EXCEPTIONS-WS
+
+               MOVE    TRAILER-BATCH-NUM    TO  BATCH-EXC-BATCH-OUT
+               MOVE    TRAILER-RECORD-COUNT TO
+                                   BATCH-EXC-EXP-RECORDS-OUT
+               MOVE    BATCH-RECORDS-WS     TO
+                                   BATCH-EXC-ACT-RECORDS-OUT
+               MOVE    TRAILER-AMOUNT-TOTAL TO
+                                   BATCH-EXC-EXP-DOLLARS-OUT
+               MOVE    BATCH-DOLLARS-WS     TO
+                                   BATCH-EXC-ACT-DOLLARS-OUT
+
+               MOVE    BATCH-EXCEPTION-LINE-SETUP TO
+                                   EXCEPTION-PRINT-LINE
+               WRITE   EXCEPTION-PRINT-LINE AFTER ADVANCING 1 LINE
+           END-IF
+
+           MOVE    SPACES               TO  BATCH-BREAK-WS
+           MOVE    ZERO                 TO  BATCH-RECORDS-WS
+           MOVE    ZERO                 TO  BATCH-DOLLARS-WS.
+
+       395-CHECK-OPEN-BATCH.
+           IF BATCH-BREAK-WS NOT = SPACES
+               ADD     1                    TO  TOTAL-EXCEPTIONS-WS
+
+               MOVE    BATCH-BREAK-WS       TO  BATCH-EXC-BATCH-OUT
+               MOVE    ZERO                 TO
+                                   BATCH-EXC-EXP-RECORDS-OUT
+               MOVE    BATCH-RECORDS-WS     TO
+                                   BATCH-EXC-ACT-RECORDS-OUT
+               MOVE    ZERO                 TO
+                                   BATCH-EXC-EXP-DOLLARS-OUT
+               MOVE    BATCH-DOLLARS-WS     TO
+                                   BATCH-EXC-ACT-DOLLARS-OUT
+
+               MOVE    BATCH-EXCEPTION-LINE-SETUP TO
+                                   EXCEPTION-PRINT-LINE
+               WRITE   EXCEPTION-PRINT-LINE AFTER ADVANCING 1 LINE
+           END-IF.
+
+       320-CHECK-DATE-RANGE.
+           MOVE 'YES' TO DATE-IN-RANGE-WS
+
+           IF DATE-FROM-WS NOT = SPACES OR DATE-TO-WS NOT = SPACES
+               MOVE DATE-IN(5:4) TO CMP-DATE-WS(1:4)
+               MOVE DATE-IN(1:2) TO CMP-DATE-WS(5:2)
+               MOVE DATE-IN(3:2) TO CMP-DATE-WS(7:2)
+
+               IF DATE-FROM-WS NOT = SPACES
+                       AND CMP-DATE-WS < CMP-FROM-WS
+                   MOVE 'NO ' TO DATE-IN-RANGE-WS
+               END-IF
+
+               IF DATE-TO-WS NOT = SPACES
+                       AND CMP-DATE-WS > CMP-TO-WS
+                   MOVE 'NO ' TO DATE-IN-RANGE-WS
+               END-IF
+           END-IF.
+
+       350-REJECT-RECORD.
+           ADD 1  TO  TOTAL-EXCEPTIONS-WS
+
+           MOVE    REC-TYPE-IN      TO  EXCEPTION-REC-TYPE-OUT
+           MOVE    BATCH-NUM-IN     TO  EXCEPTION-BATCH-OUT
+           MOVE    VOUCHER-NUM-IN   TO  EXCEPTION-VOUCHER-OUT
+
+           MOVE    EXCEPTION-LINE-SETUP TO EXCEPTION-PRINT-LINE
+           WRITE   EXCEPTION-PRINT-LINE AFTER ADVANCING 1 LINE.
+
+       450-CHECKPOINT-CHECK.
+           IF RUN-MODE-WS NOT = 'S'
+               DIVIDE RECORDS-READ-WS BY CHECKPOINT-INTERVAL-WS
+                   GIVING CKPT-QUOTIENT-WS REMAINDER CKPT-REMAINDER-WS
+
+               IF CKPT-REMAINDER-WS = ZERO
+                   PERFORM 460-WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       460-WRITE-CHECKPOINT.
+           MOVE    RECORDS-READ-WS      TO  CKPT-RECORD-COUNT
+           MOVE    TOTAL-RECORDS-WS     TO  CKPT-TOTAL-RECORDS
+           MOVE    TOTAL-DOLLARS-WS     TO  CKPT-TOTAL-DOLLARS
+           MOVE    BATCH-BREAK-WS       TO  CKPT-BATCH-NUM
+           MOVE    BATCH-RECORDS-WS     TO  CKPT-BATCH-RECORDS
+           MOVE    BATCH-DOLLARS-WS     TO  CKPT-BATCH-DOLLARS
+           MOVE    STORE-BREAK-WS       TO  CKPT-STORE-NUM
+           MOVE    STORE-RECORDS-WS     TO  CKPT-STORE-RECORDS
+           MOVE    STORE-DOLLARS-WS     TO  CKPT-STORE-DOLLARS
+           MOVE    TOTAL-EXCEPTIONS-WS  TO  CKPT-TOTAL-EXCEPTIONS
+           MOVE    RUN-MODE-WS          TO  CKPT-RUN-MODE
+
+           WRITE   CHECKPOINT-RECORD.
+
+       375-SUPPLIER-XREF.
+           MOVE    SUPPLIER-NUM-IN  TO  SUPPLIER-NUM-MAST
+
+           READ SUPPLIER-MASTER-FILE
+               INVALID KEY
+                   MOVE 'SUPPLIER NOT ON MASTER' TO
+                                   SUPPLIER-XREF-MSG-OUT
+                   PERFORM 380-WRITE-XREF-LINE
+               NOT INVALID KEY
+                   IF SUPPLIER-NAME-IN NOT = SUPPLIER-NAME-MAST
+                       MOVE 'SUPPLIER NAME MISMATCH' TO
+                                   SUPPLIER-XREF-MSG-OUT
+                       PERFORM 380-WRITE-XREF-LINE
+                   END-IF
+           END-READ.
+
+       380-WRITE-XREF-LINE.
+           ADD     1                TO  TOTAL-EXCEPTIONS-WS
+
+           MOVE    SUPPLIER-NUM-IN  TO  SUPPLIER-XREF-SUPPLIER-OUT
+           MOVE    VOUCHER-NUM-IN   TO  SUPPLIER-XREF-VOUCHER-OUT
+
+           MOVE    SUPPLIER-XREF-LINE-SETUP TO EXCEPTION-PRINT-LINE
+           WRITE   EXCEPTION-PRINT-LINE AFTER ADVANCING 1 LINE.
+
+       400-STORE-SUBTOTAL.
+           MOVE    STORE-BREAK-WS       TO  STORE-SUBTOTAL-STORE-OUT
+           MOVE    STORE-RECORDS-WS     TO  STORE-SUBTOTAL-RECORDS-OUT
+           MOVE    STORE-DOLLARS-WS     TO  STORE-SUBTOTAL-DOLLARS-OUT
+
+           MOVE    STORE-SUBTOTAL-LINE-SETUP TO PRINT-A-SINGLE-LINE
+           WRITE   PRINT-A-SINGLE-LINE AFTER 2 LINES
+
+           MOVE 0 TO STORE-RECORDS-WS
+           MOVE 0 TO STORE-DOLLARS-WS.
+
+       410-ACCOUNT-SUMMARY-UPDATE.
+           MOVE 'NO ' TO ACCT-FOUND-WS
+
+           IF ACCOUNT-SUMMARY-COUNT-WS > ZERO
+               SET ACCT-IDX-WS TO 1
+               SEARCH ACCOUNT-SUMMARY-ENTRY
+                   VARYING ACCT-IDX-WS
+                   AT END
+                       CONTINUE
+                   WHEN ACCT-SUM-ACC-NUM-WS (ACCT-IDX-WS) = ACC-NUM-IN
+                       MOVE 'YES' TO ACCT-FOUND-WS
+               END-SEARCH
+           END-IF
+
+           IF ACCT-FOUND-WS = 'YES'
+               ADD 1         TO ACCT-SUM-RECORDS-WS (ACCT-IDX-WS)
+               ADD AMOUNT-IN TO ACCT-SUM-DOLLARS-WS (ACCT-IDX-WS)
+           ELSE
+               IF ACCOUNT-SUMMARY-COUNT-WS < 200
+                   ADD 1 TO ACCOUNT-SUMMARY-COUNT-WS
+                   SET ACCT-IDX-WS TO ACCOUNT-SUMMARY-COUNT-WS
+                   MOVE ACC-NUM-IN TO ACCT-SUM-ACC-NUM-WS (ACCT-IDX-WS)
+                   MOVE 1          TO ACCT-SUM-RECORDS-WS (ACCT-IDX-WS)
+                   MOVE AMOUNT-IN  TO ACCT-SUM-DOLLARS-WS (ACCT-IDX-WS)
+               ELSE
+                   IF ACCT-TABLE-FULL-WS NOT = 'YES'
+                       MOVE 'YES' TO ACCT-TABLE-FULL-WS
+                       PERFORM 415-ACCOUNT-TABLE-FULL-EXCEPTION
+                   END-IF
+               END-IF
+           END-IF.
+
+       415-ACCOUNT-TABLE-FULL-EXCEPTION.
+           ADD 1  TO  TOTAL-EXCEPTIONS-WS
+
+           MOVE    ACCOUNT-TABLE-FULL-LINE-SETUP TO EXCEPTION-PRINT-LINE
+           WRITE   EXCEPTION-PRINT-LINE AFTER ADVANCING 1 LINE.
+
+       420-PRINT-ACCOUNT-SUMMARY.
+           PERFORM 425-PRINT-ACCOUNT-SUMMARY-LINE
+               VARYING ACCT-IDX-WS FROM 1 BY 1
+               UNTIL ACCT-IDX-WS > ACCOUNT-SUMMARY-COUNT-WS.
+
+       425-PRINT-ACCOUNT-SUMMARY-LINE.
+           MOVE ACCT-SUM-ACC-NUM-WS (ACCT-IDX-WS) TO
+                               ACCT-SUMMARY-ACC-OUT
+           MOVE ACCT-SUM-RECORDS-WS (ACCT-IDX-WS) TO
+                               ACCT-SUMMARY-RECORDS-OUT
+           MOVE ACCT-SUM-DOLLARS-WS (ACCT-IDX-WS) TO
+                               ACCT-SUMMARY-DOLLARS-OUT
+
+           MOVE ACCOUNT-SUMMARY-LINE-SETUP TO PRINT-A-SINGLE-LINE
+           WRITE PRINT-A-SINGLE-LINE AFTER ADVANCING 1 LINE.
+
        500-HEADER.
            MOVE REPORT-HEADER TO PRINT-A-SINGLE-LINE
            WRITE PRINT-A-SINGLE-LINE AFTER PAGE
 
-           MOVE COLUMN-HEADER1 TO PRINT-A-SINGLE-LINE
-           WRITE PRINT-A-SINGLE-LINE AFTER 2 LINES
+           IF RUN-MODE-WS NOT = 'S'
+               MOVE COLUMN-HEADER1 TO PRINT-A-SINGLE-LINE
+               WRITE PRINT-A-SINGLE-LINE AFTER 2 LINES
 
-           MOVE COLUMN-HEADER2 TO PRINT-A-SINGLE-LINE
-           WRITE PRINT-A-SINGLE-LINE AFTER 1 LINE
+               MOVE COLUMN-HEADER2 TO PRINT-A-SINGLE-LINE
+               WRITE PRINT-A-SINGLE-LINE AFTER 1 LINE
 
-           MOVE SPACES TO PRINT-A-SINGLE-LINE
-           WRITE PRINT-A-SINGLE-LINE AFTER 1 LINE
+               MOVE SPACES TO PRINT-A-SINGLE-LINE
+               WRITE PRINT-A-SINGLE-LINE AFTER 1 LINE
+           END-IF
 
            MOVE 0 TO NUMBER-LINES-PER-PAGE-WS.
 
        900-CLOSE.
+           IF RUN-MODE-WS NOT = 'S'
+               IF FIRST-RECORD-WS = 'NO '
+                   PERFORM 400-STORE-SUBTOTAL
+               END-IF
+           ELSE
+               PERFORM 420-PRINT-ACCOUNT-SUMMARY
+           END-IF
+
+           PERFORM 395-CHECK-OPEN-BATCH
+
            MOVE    TOTAL-RECORDS-WS    TO  TOTAL-RECORDS-OUT
            MOVE    TOTAL-DOLLARS-WS    TO  TOTAL-DOLLARS-OUT
 
@@ -207,5 +869,17 @@
            MOVE    TOTAL-DOLLARS-LINE-SETUP    TO  PRINT-A-SINGLE-LINE
            WRITE   PRINT-A-SINGLE-LINE AFTER 1 LINE
 
+           MOVE    TOTAL-EXCEPTIONS-WS  TO  TOTAL-EXCEPTIONS-OUT
+
+           MOVE    TOTAL-EXCEPTIONS-LINE-SETUP TO PRINT-A-SINGLE-LINE
+           WRITE   PRINT-A-SINGLE-LINE AFTER 1 LINE
+
+           CLOSE   CHECKPOINT-FILE
+           OPEN    OUTPUT CHECKPOINT-FILE
+           CLOSE   CHECKPOINT-FILE
+
            CLOSE   INVENT-INPUT-FILE
-                   INVENT-OUTPUT-FILE.
+                   SUPPLIER-MASTER-FILE
+                   INVENT-OUTPUT-FILE
+                   INVENT-EXCEPTION-FILE
+                   EXTRACT-OUTPUT-FILE.
